@@ -1,213 +1,1634 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "lista11ex1v2".
-       author. "Lourieni Gonçalves"
-       installation. "PC".
-       date-written. 24/07/2020.
-       date-compiled. 24/07/2020.
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-      *>   Declaração do arquivo
-           select arqTemperaturas assign to "arqTemperaturas.txt"
-           organization is line sequential
-           access mode is sequential
-           lock mode is automatic
-           file status is ws-fs-arqTemperaturas.
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-      *>----Variaveis de arquivos
-       file section.
-       fd arqTemperaturas.
-       01  fd-temperaturas.
-           05 fd-temp                              pic s9(02)v99.
-
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-       01 ws-fs-arqTemperaturas                    pic  9(02).
-
-       01 ws-temperaturas occurs 30.
-          05 ws-temp                               pic s9(02)v99 value 0.
-
-       77 ws-media-temp                            pic s9(02)v99.
-       77 ws-temp-total                            pic s9(03)v99.
-
-
-       77 ws-dia                                   pic 9(02).
-       77 ws-ind-temp                              pic 9(02).
-
-       01 ws-uso-comum.
-          05 ws-sair                               pic x(01).
-          05 ws-msn                                pic x(50).
-          05 ws-msn-erro.
-             10 ws-msn-erro-ofsset                 pic 9(04).
-             10 filler                             pic x(01) value "-".
-             10 ws-msn-erro-cod                    pic 9(02).
-             10 filler                             pic x(01) value space.
-             10 ws-msn-erro-text                   pic x(42).
-
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           open input arqTemperaturas.
-           if ws-fs-arqTemperaturas <> 0 then
-               move 1                                     to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqTemperaturas " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemperaturas = 10
-                                                       or ws-ind-temp > 30
-
-               read arqTemperaturas  into  ws-temperaturas(ws-ind-temp)
-               if  ws-fs-arqTemperaturas <> 0
-               and ws-fs-arqTemperaturas <> 10 then
-                   move 2                                     to ws-msn-erro-ofsset
-                   move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqTemperaturas "   to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-
-           end-perform
-
-           close arqTemperaturas.
-           if ws-fs-arqTemperaturas <> 0 then
-               move 3                                      to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqTemperaturas"  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           .
-
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>   chamando rotina de calculo da média de temp.
-           perform calc-media-temp
-
-      *>    menu do sistema
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-               display erase
-
-               display "Dia a ser testado: "
-               accept ws-dia
-
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
-                       display "media:"  ws-media-temp
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
-                           display "media:"  ws-media-temp
-
-                   else
-                           display "A temperatura esta na media"
-                           display "media:" ws-media-temp
-
-                   end-if
-                   end-if
-               else
-                   display "Dia fora do intervalo valido (1 -30)"
-               end-if
-
-               display "'T'estar outra temperatura"
-               display "'S'air"
-               accept ws-sair
-           end-perform
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Calculo da média de temperatura
-      *>------------------------------------------------------------------------
-       calc-media-temp section.
-
-           move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
-           end-perform
-
-           compute ws-media-temp = ws-temp-total/30
-
-           .
-       calc-media-temp-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Finalização anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11ex1v2".
+       author. "Lourieni Gonçalves"
+       installation. "PC".
+       date-written. 24/07/2020.
+       date-compiled. 24/07/2020.
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Declaração do arquivo
+           select arqTemperaturas assign to "arqTemperaturas.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas.
+
+      *>   Relatorio mensal (media, dia a dia, acima/abaixo)
+           select arqRelatorio assign to "RELTEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelatorio.
+
+      *>   Leituras fora da faixa valida, desviadas da media mensal
+           select arqExcecoes assign to "EXCTEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+      *>   Historico de medias mensais, por estacao, usado para
+      *>   comparar o mes atual com o mes anterior e com o mesmo
+      *>   mes do ano anterior
+           select arqHistorico assign to "HISTTEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqHistorico.
+
+      *>   Trilha de auditoria: uma linha por consulta de dia feita
+      *>   no menu, com data/hora, estacao, dia e resultado apurado
+           select arqAuditoria assign to "AUDTEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
+      *>   Exportacao da tabela de temperaturas em formato CSV, para
+      *>   a planilha que a diretoria de meteorologia espera todo mes
+           select arqCSV assign to "EXPTEMPERATURAS.CSV"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCSV.
+
+      *>   Parametros do modo batch: se este arquivo existir, o
+      *>   programa roda sem interacao, consultando so os dias/
+      *>   estacoes listados nele em vez de exibir o menu
+           select arqParametros assign to "PARMTEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqParametros.
+
+      *>   Resultado das consultas feitas em modo batch
+           select arqLote assign to "LOTETEMPERATURAS.TXT"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqLote.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemperaturas.
+       01  fd-temperaturas.
+      *>       codigo da estacao/sensor que fez a leitura, permitindo
+      *>       varios pontos de coleta dividirem o mesmo arquivo
+           05 fd-temp-estacao                      pic x(05).
+           05 fd-temp-ano                          pic 9(04).
+           05 fd-temp-mes                          pic 9(02).
+           05 fd-temp-dia                          pic 9(02).
+           05 fd-temp-valor                        pic s9(02)v99.
+      *>       "S"/"N" vindo de gravar-leituras; registros antigos,
+      *>       gravados antes deste campo existir, chegam aqui com
+      *>       espaco e sao tratados como "S" (valida-faixa-temperatura
+      *>       ainda confere a faixa por cima, entao isso so importa
+      *>       para excecoes que nao tem como ser detectadas pela faixa,
+      *>       como os dias de backfill gravados com 0,00 por corrige-leitura)
+           05 fd-temp-valido                       pic x(01).
+
+       fd arqRelatorio.
+       01  fd-linha-relatorio                       pic x(80).
+
+       fd arqExcecoes.
+       01  fd-linha-excecao                         pic x(80).
+
+       fd arqHistorico.
+       01  fd-historico.
+           05 fd-hist-estacao                       pic x(05).
+           05 fd-hist-ano                           pic 9(04).
+           05 fd-hist-mes                           pic 9(02).
+           05 fd-hist-media                         pic s9(02)v99.
+
+       fd arqAuditoria.
+       01  fd-linha-auditoria                        pic x(80).
+
+       fd arqCSV.
+       01  fd-linha-csv                               pic x(80).
+
+       fd arqParametros.
+       01  fd-parametro.
+           05 fd-parm-estacao                       pic x(05).
+           05 fd-parm-dia                           pic 9(02).
+
+       fd arqLote.
+       01  fd-linha-lote                              pic x(80).
+
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-fs-arqTemperaturas                    pic  9(02).
+       01 ws-fs-arqRelatorio                       pic  9(02).
+       01 ws-fs-arqExcecoes                        pic  9(02).
+       01 ws-fs-arqHistorico                       pic  9(02).
+       01 ws-fs-arqAuditoria                       pic  9(02).
+       01 ws-fs-arqCSV                             pic  9(02).
+       01 ws-fs-arqParametros                      pic  9(02).
+       01 ws-fs-arqLote                            pic  9(02).
+
+      *>   historico de medias mensais lido de HISTTEMPERATURAS.TXT,
+      *>   usado so para consulta (as medias do mes atual sao
+      *>   gravadas nele ao final do processamento)
+       01 ws-historico.
+          05 ws-qtd-historico                      pic 9(03) value 0.
+          05 ws-hist-reg occurs 1 to 500 times
+                         depending on ws-qtd-historico
+                         indexed by ws-ind-hist.
+             10 ws-hist-estacao                     pic x(05).
+             10 ws-hist-ano                         pic 9(04).
+             10 ws-hist-mes                         pic 9(02).
+             10 ws-hist-media                       pic s9(02)v99.
+
+       77 ws-mes-ant-calc                           pic 9(02).
+       77 ws-ano-ant-calc                           pic 9(04).
+       77 ws-ano-ant-ano-calc                       pic 9(04).
+
+      *>   ws-ano-ref/ws-mes-ref representam "o mes do lote" e devem
+      *>   vir do primeiro registro lido, nao do ultimo; este flag
+      *>   evita que leituras seguintes pisem nesse valor
+       77 ws-achou-1o-registro                      pic x(01) value "N".
+
+      *>   usados por calc-media-temp para apurar maior/menor leitura
+      *>   e o desvio (espalhamento) da estacao em torno da media
+       77 ws-achou-1a-leitura-valida                pic x(01).
+       77 ws-diff-media                              pic s9(02)v99.
+       77 ws-soma-quad-dev                           pic s9(06)v9999.
+       77 ws-variancia                               pic s9(04)v9999.
+
+      *>   faixa de temperatura considerada valida para a estacao;
+      *>   leitura fora disso vai para EXCTEMPERATURAS.TXT em vez de
+      *>   entrar na media do mes
+       77 ws-temp-min                               pic s9(02)v99 value -40,00.
+       77 ws-temp-max                               pic s9(02)v99 value  55,00.
+       77 ws-qtd-excecoes                           pic 9(02) value 0.
+
+      *>   "S" quando PARMTEMPERATURAS.TXT existe: o programa roda
+      *>   sem interacao, atendendo so aos pedidos listados no arquivo
+       77 ws-modo-batch                              pic x(01) value "N".
+
+       01 ws-linha-excecao.
+          05 ws-exc-estacao                        pic x(05).
+          05 filler                                pic x(01) value space.
+          05 ws-exc-ano                            pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-exc-mes                             pic 9(02).
+          05 filler                                pic x(01) value "-".
+          05 ws-exc-dia                             pic 9(02).
+          05 filler                                pic x(03) value space.
+          05 ws-exc-valor                           pic -(02)9,99.
+          05 filler                                pic x(03) value space.
+          05 ws-exc-motivo                          pic x(30).
+
+      *>   area de montagem da linha da trilha de auditoria; uma
+      *>   linha e gravada para cada consulta feita em
+      *>   testa-dia-temperatura, mesmo quando a estacao ou o dia
+      *>   informados nao sao encontrados
+       01 ws-linha-auditoria.
+          05 ws-aud-data                            pic 9(08).
+          05 filler                                 pic x(01) value space.
+          05 ws-aud-hora                            pic 9(08).
+          05 filler                                 pic x(01) value space.
+          05 ws-aud-estacao                         pic x(05).
+          05 filler                                 pic x(01) value space.
+          05 ws-aud-dia                             pic 9(02).
+          05 filler                                 pic x(03) value space.
+          05 ws-aud-temp                            pic -(02)9,99.
+          05 filler                                 pic x(03) value space.
+          05 ws-aud-resultado                       pic x(30).
+
+      *>   area de montagem da linha de exportacao em CSV; usa ";"
+      *>   como delimitador porque "decimal-point is comma" faz a
+      *>   temperatura e a media sairem com virgula decimal, o que
+      *>   quebraria as colunas se a virgula tambem fosse delimitador
+       01 ws-linha-csv-dados.
+          05 ws-csv-estacao                         pic x(05).
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-ano                              pic 9(04).
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-mes                              pic 9(02).
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-dia                              pic 9(02).
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-temp                             pic -(02)9,99.
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-media                            pic -(02)9,99.
+          05 filler                                 pic x(01) value ";".
+          05 ws-csv-situacao                         pic x(10).
+
+      *>   area de montagem da linha do relatorio do modo batch
+       01 ws-linha-lote.
+          05 ws-lote-estacao                        pic x(05).
+          05 filler                                 pic x(03) value space.
+          05 ws-lote-dia                            pic z9.
+          05 filler                                 pic x(03) value space.
+          05 ws-lote-temp                           pic -(02)9,99.
+          05 filler                                 pic x(03) value space.
+          05 ws-lote-situacao                       pic x(30).
+
+      *>   area de montagem da linha do relatorio mensal
+       01 ws-linha-relatorio.
+          05 ws-rel-dia                            pic z9.
+          05 filler                                pic x(03) value "   ".
+          05 ws-rel-temp                            pic -(02)9,99.
+          05 filler                                pic x(03) value "   ".
+          05 ws-rel-media                           pic -(02)9,99.
+          05 filler                                pic x(03) value "   ".
+          05 ws-rel-situacao                        pic x(10).
+
+       01 ws-linha-relatorio-estacao.
+          05 filler              pic x(09) value "Estacao: ".
+          05 ws-rel-est-cod      pic x(05).
+          05 filler              pic x(04) value "   (".
+          05 ws-rel-est-qtd      pic z9.
+          05 filler              pic x(07) value " dias)".
+
+      *>   tabela de estacoes; cada estacao carrega sua propria lista
+      *>   de dias, dimensionada pela quantidade de leituras dessa
+      *>   estacao (substitui a antiga tabela "occurs 30" unica, que
+      *>   so suportava um sensor por execucao).
+       01 ws-temperaturas.
+          05 ws-qtd-estacoes                       pic 9(02) value 0.
+          05 ws-estacao occurs 1 to 10 times
+                        depending on ws-qtd-estacoes
+                        indexed by ws-ind-est.
+             10 ws-estacao-cod                     pic x(05).
+             10 ws-estacao-qtd-dias                pic 9(02) value 0.
+             10 ws-estacao-qtd-validos             pic 9(02) value 0.
+             10 ws-estacao-total                   pic s9(04)v99 value 0.
+             10 ws-estacao-media                   pic s9(02)v99 value 0.
+             10 ws-estacao-tem-ant-mes              pic x(01) value "N".
+             10 ws-estacao-media-ant-mes            pic s9(02)v99 value 0.
+             10 ws-estacao-tem-ant-ano              pic x(01) value "N".
+             10 ws-estacao-media-ant-ano            pic s9(02)v99 value 0.
+             10 ws-estacao-dia-maior                pic 9(02) value 0.
+             10 ws-estacao-temp-maior               pic s9(02)v99 value 0.
+             10 ws-estacao-dia-menor                pic 9(02) value 0.
+             10 ws-estacao-temp-menor               pic s9(02)v99 value 0.
+             10 ws-estacao-desvio                   pic s9(02)v99 value 0.
+             10 ws-estacao-dia occurs 31 times
+                               indexed by ws-ind-temp.
+                15 ws-temp-ano                     pic 9(04).
+                15 ws-temp-mes                     pic 9(02).
+                15 ws-temp-dia                     pic 9(02).
+                15 ws-temp                         pic s9(02)v99 value 0.
+                15 ws-temp-valido                  pic x(01) value "S".
+
+      *>   indice da estacao localizada por localiza-estacao e flag
+      *>   indicando se ela ja existia ou foi incluida agora; quando a
+      *>   estacao e nova mas a tabela (occurs 1 to 10) ja esta cheia,
+      *>   ws-estacao-estourou fica "S" e ws-ind-est-busca nao e valido
+       77 ws-ind-est-busca                          pic 9(02).
+       77 ws-estacao-achou                          pic x(01).
+       77 ws-estacao-estourou                       pic x(01).
+
+      *>   indice do slot localizado por localiza-dia (busca pelo
+      *>   dia-calendario gravado em ws-temp-dia, nao pela posicao de
+      *>   chegada do registro) e flag indicando se foi encontrado
+       77 ws-ind-dia-busca                          pic 9(02).
+       77 ws-dia-achou                               pic x(01).
+
+      *>   usado por grava-historico para saber se a estacao/ano/mes
+      *>   do fim da execucao ja tinha uma linha no historico (o
+      *>   programa rodado mais de uma vez no mesmo mes) e precisa
+      *>   ser atualizada, em vez de acrescentar uma linha duplicada
+       77 ws-hist-achou                              pic x(01).
+
+      *>   usados por corrige-leitura para achar o maior dia-calendario
+      *>   ja carregado para a estacao e percorrer os dias de lacuna
+      *>   entre ele e um novo dia sendo incluido (backfill)
+       77 ws-dia-maior-carregado                    pic 9(02).
+       77 ws-dia-gap                                 pic 9(02).
+       77 ws-qtd-slots-necessarios                  pic 9(02).
+
+      *>   indica se corrige-leitura pode seguir para o proximo passo
+      *>   ("N" quando a estacao/dia/tabela informada nao permite
+      *>   continuar); os passos seguintes ficam protegidos por este
+      *>   flag em vez de um desvio para a saida da secao
+       77 ws-corrige-ok                              pic x(01).
+
+      *>   mes/ano de referencia do lote lido e qtd. de dias que o
+      *>   calendario preve para ele (usado apenas como checagem)
+       77 ws-mes-ref                                pic 9(02).
+       77 ws-ano-ref                                pic 9(04).
+       77 ws-qtd-dias-mes                           pic 9(02).
+       77 ws-div-tmp                                pic 9(06).
+       77 ws-resto-4                                pic 9(02).
+       77 ws-resto-100                               pic 9(02).
+       77 ws-resto-400                               pic 9(02).
+       01 ws-dias-por-mes-lit                       pic x(24)
+                                value "312831303130313130313031".
+       01 ws-dias-por-mes redefines ws-dias-por-mes-lit.
+          05 ws-dias-mes-tab    pic 9(02) occurs 12 indexed by ws-ind-mes.
+
+       77 ws-dia                                   pic 9(02).
+       77 ws-estacao-consulta                       pic x(05).
+       77 ws-novo-valor                             pic s9(02)v99.
+       77 ws-confirma-novo-estacao                  pic x(01).
+
+      *>   buffer para o valor digitado em corrige-leitura; accept
+      *>   direto num campo numerico sem edicao trunca qualquer valor
+      *>   cuja quantidade de caracteres digitados (digitos + virgula)
+      *>   passe das 4 posicoes do campo, entao o valor e digitado
+      *>   numa area alfanumerica e convertido com function numval
+       77 ws-novo-valor-digitado                    pic x(10).
+
+       01 ws-uso-comum.
+          05 ws-opcao                              pic x(01).
+          05 ws-sair                               pic x(01).
+          05 ws-msn                                pic x(50).
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                 pic 9(04).
+             10 filler                             pic x(01) value "-".
+             10 ws-msn-erro-cod                    pic 9(02).
+             10 filler                             pic x(01) value space.
+             10 ws-msn-erro-text                   pic x(42).
+
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 5                                      to ws-msn-erro-ofsset
+               move ws-fs-arqExcecoes                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. EXCTEMPERATURAS  "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   cada leitura e roteada para a estacao indicada no registro;
+      *>   a tabela de dias de cada estacao e dimensionada pela
+      *>   quantidade de leituras que aquela estacao realmente tiver.
+           read arqTemperaturas
+           perform until ws-fs-arqTemperaturas = 10
+
+               if  ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 10 then
+                   move 2                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemperaturas "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-achou-1o-registro = "N" then
+                   move fd-temp-ano to ws-ano-ref
+                   move fd-temp-mes to ws-mes-ref
+                   move "S"         to ws-achou-1o-registro
+               end-if
+
+               perform localiza-estacao
+
+      *>           tabela de estacoes tem 10 posicoes; uma 11a estacao
+      *>           distinta, ou a tabela de dias (31 posicoes) de uma
+      *>           estacao ja cadastrada, vai para as excecoes em vez
+      *>           de estourar a tabela correspondente
+               if ws-estacao-estourou = "S" then
+                   move fd-temp-estacao                  to ws-exc-estacao
+                   move fd-temp-ano                      to ws-exc-ano
+                   move fd-temp-mes                      to ws-exc-mes
+                   move fd-temp-dia                      to ws-exc-dia
+                   move fd-temp-valor                    to ws-exc-valor
+                   move "excesso de estacoes distintas"
+                        to ws-exc-motivo
+                   add 1 to ws-qtd-excecoes
+
+                   move spaces to fd-linha-excecao
+                   move ws-linha-excecao to fd-linha-excecao
+                   write fd-linha-excecao
+               else
+                   if ws-estacao-qtd-dias(ws-ind-est-busca) >= 31 then
+                       move ws-estacao-cod(ws-ind-est-busca) to ws-exc-estacao
+                       move fd-temp-ano                      to ws-exc-ano
+                       move fd-temp-mes                      to ws-exc-mes
+                       move fd-temp-dia                      to ws-exc-dia
+                       move fd-temp-valor                    to ws-exc-valor
+                       move "excesso de leituras p/ estacao"
+                            to ws-exc-motivo
+                       add 1 to ws-qtd-excecoes
+
+                       move spaces to fd-linha-excecao
+                       move ws-linha-excecao to fd-linha-excecao
+                       write fd-linha-excecao
+                   else
+                       add 1 to ws-estacao-qtd-dias(ws-ind-est-busca)
+                       set ws-ind-temp to ws-estacao-qtd-dias(ws-ind-est-busca)
+
+                       move fd-temp-ano   to ws-temp-ano(ws-ind-est-busca, ws-ind-temp)
+                       move fd-temp-mes   to ws-temp-mes(ws-ind-est-busca, ws-ind-temp)
+                       move fd-temp-dia   to ws-temp-dia(ws-ind-est-busca, ws-ind-temp)
+                       move fd-temp-valor to ws-temp(ws-ind-est-busca, ws-ind-temp)
+
+      *>                   registro gravado por gravar-leituras ja traz
+      *>                   o flag de validade; registro antigo chega
+      *>                   com espaco e e tratado como valido por
+      *>                   omissao
+                       move "S" to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+                       if fd-temp-valido = "N" then
+                           move "N" to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+                       end-if
+
+                       perform valida-faixa-temperatura
+                   end-if
+               end-if
+
+               read arqTemperaturas
+           end-perform
+
+           close arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 3                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 6                                      to ws-msn-erro-ofsset
+               move ws-fs-arqExcecoes                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. EXCTEMPERATURAS"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-qtd-excecoes > 0 then
+               display ws-qtd-excecoes " leitura(s) fora da faixa valida "
+                       "desviada(s) para EXCTEMPERATURAS.TXT"
+           end-if
+
+           if ws-qtd-estacoes > 0 then
+               perform calc-dias-mes
+           end-if
+
+           perform carrega-historico
+           .
+
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega para a memoria as medias mensais ja gravadas em
+      *>  HISTTEMPERATURAS.TXT (se o arquivo ainda nao existir, o mes
+      *>  atual e o primeiro e segue sem historico).
+      *>------------------------------------------------------------------------
+       carrega-historico section.
+
+           open input arqHistorico.
+           if ws-fs-arqHistorico = 35 then
+               move 0 to ws-qtd-historico
+           else
+               if ws-fs-arqHistorico <> 0 then
+                   move 7                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                       to ws-msn-erro-cod
+                   move "Erro ao abrir arq. HISTTEMPERATURAS  "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>           leitura de prenuncio: o registro lido numa iteracao
+      *>           so e contado na iteracao seguinte, entao a proxima
+      *>           leitura so pode ser disparada enquanto ainda houver
+      *>           slot livre depois de contar o registro corrente -
+      *>           quando a tabela chega a 500, a condicao do laco so
+      *>           enxerga isso na proxima passagem (sem tentar ler de
+      *>           novo nesse meio tempo), e o registro que ja estava
+      *>           no slot 500 permanece contado, em vez de ficar para
+      *>           tras por causa de uma leitura alem da capacidade
+               read arqHistorico into ws-hist-reg(1)
+               perform until ws-fs-arqHistorico = 10
+                          or ws-qtd-historico >= 500
+                   if ws-fs-arqHistorico <> 0 then
+                       move 8                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqHistorico                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. HISTTEMPERATURAS   "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   add 1 to ws-qtd-historico
+                   if ws-qtd-historico < 500 then
+                       read arqHistorico into ws-hist-reg(ws-qtd-historico + 1)
+                   end-if
+               end-perform
+
+               close arqHistorico
+               if ws-fs-arqHistorico <> 0 then
+                   move 17                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                       to ws-msn-erro-cod
+                   move "Erro ao fechar arq. HISTTEMPERATURAS "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       carrega-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localiza, na tabela de estacoes, a estacao do registro que
+      *>  acabou de ser lido (fd-temp-estacao); se ainda nao existir,
+      *>  cria uma nova entrada. Deixa o indice encontrado/criado em
+      *>  ws-ind-est-busca.
+      *>------------------------------------------------------------------------
+       localiza-estacao section.
+
+           move "N" to ws-estacao-achou
+           move "N" to ws-estacao-estourou
+
+           if ws-qtd-estacoes > 0 then
+               perform varying ws-ind-est from 1 by 1
+                         until ws-ind-est > ws-qtd-estacoes
+                         or    ws-estacao-achou = "S"
+                   if ws-estacao-cod(ws-ind-est) = fd-temp-estacao then
+                       move "S"        to ws-estacao-achou
+                       set ws-ind-est-busca to ws-ind-est
+                   end-if
+               end-perform
+           end-if
+
+      *>       tabela de estacoes tem 10 posicoes (occurs 1 to 10); uma
+      *>       11a estacao distinta nao entra na tabela - quem chamou
+      *>       decide o que fazer com o registro (inicializa desvia
+      *>       para as excecoes, corrige-leitura recusa a inclusao)
+           if ws-estacao-achou = "N" then
+               if ws-qtd-estacoes >= 10 then
+                   move "S" to ws-estacao-estourou
+               else
+                   add 1 to ws-qtd-estacoes
+                   set ws-ind-est to ws-qtd-estacoes
+                   move fd-temp-estacao to ws-estacao-cod(ws-ind-est)
+                   set ws-ind-est-busca to ws-ind-est
+               end-if
+           end-if
+           .
+       localiza-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localiza, dentro da estacao em ws-ind-est-busca, o slot cujo
+      *>  ws-temp-dia bate com o dia procurado (em ws-dia). Os slots
+      *>  sao preenchidos na ordem de chegada do registro no arquivo,
+      *>  nao na ordem do dia-calendario, entao o dia nunca pode ser
+      *>  usado como subscrito direto da tabela. Deixa o resultado em
+      *>  ws-ind-dia-busca/ws-dia-achou.
+      *>------------------------------------------------------------------------
+       localiza-dia section.
+
+           move "N" to ws-dia-achou
+
+           if ws-estacao-qtd-dias(ws-ind-est-busca) > 0 then
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est-busca)
+                         or    ws-dia-achou = "S"
+                   if ws-temp-dia(ws-ind-est-busca, ws-ind-temp) = ws-dia then
+                       move "S"          to ws-dia-achou
+                       move ws-ind-temp  to ws-ind-dia-busca
+                   end-if
+               end-perform
+           end-if
+           .
+       localiza-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se a leitura recem lida esta dentro da faixa valida;
+      *>  se nao estiver, marca o slot como invalido (fora da media) e
+      *>  grava o registro em EXCTEMPERATURAS.TXT.
+      *>------------------------------------------------------------------------
+       valida-faixa-temperatura section.
+
+           if  ws-temp(ws-ind-est-busca, ws-ind-temp) < ws-temp-min
+           or  ws-temp(ws-ind-est-busca, ws-ind-temp) > ws-temp-max then
+               move "N"    to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+               add 1       to ws-qtd-excecoes
+
+               move ws-estacao-cod(ws-ind-est-busca)    to ws-exc-estacao
+               move ws-temp-ano(ws-ind-est-busca, ws-ind-temp) to ws-exc-ano
+               move ws-temp-mes(ws-ind-est-busca, ws-ind-temp) to ws-exc-mes
+               move ws-temp-dia(ws-ind-est-busca, ws-ind-temp) to ws-exc-dia
+               move ws-temp(ws-ind-est-busca, ws-ind-temp)     to ws-exc-valor
+               move "fora da faixa valida"                     to ws-exc-motivo
+
+               move spaces to fd-linha-excecao
+               move ws-linha-excecao to fd-linha-excecao
+               write fd-linha-excecao
+           end-if
+           .
+       valida-faixa-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a quantidade de dias prevista para o mes/ano do lote
+      *>  lido (considera ano bissexto em fevereiro) e avisa quando
+      *>  alguma estacao carregou mais leituras do que cabem nesse mes
+      *>  (sinal de registro duplicado ou arquivo malformado); quem
+      *>  dimensiona cada tabela de estacao e a quantidade de leituras
+      *>  que ela realmente tiver, esta conferencia nao altera isso.
+      *>------------------------------------------------------------------------
+       calc-dias-mes section.
+
+           set ws-ind-mes to ws-mes-ref
+           move ws-dias-mes-tab(ws-ind-mes) to ws-qtd-dias-mes
+
+           if ws-mes-ref = 02 then
+               divide ws-ano-ref by 4   giving ws-div-tmp remainder ws-resto-4
+               divide ws-ano-ref by 100 giving ws-div-tmp remainder ws-resto-100
+               divide ws-ano-ref by 400 giving ws-div-tmp remainder ws-resto-400
+               if  ws-resto-4 = 0
+               and (ws-resto-100 <> 0 or ws-resto-400 = 0) then
+                   move 29 to ws-qtd-dias-mes
+               end-if
+           end-if
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+               if ws-estacao-qtd-dias(ws-ind-est) > ws-qtd-dias-mes then
+                   display "Aviso: estacao " ws-estacao-cod(ws-ind-est)
+                           " carregou " ws-estacao-qtd-dias(ws-ind-est)
+                           " leitura(s) para um mes de " ws-qtd-dias-mes
+                           " dia(s) - verifique registros duplicados"
+               end-if
+           end-perform
+           .
+       calc-dias-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   chamando rotina de calculo da média de temp. de cada estacao
+           perform calc-media-temp
+           perform calc-tendencias
+           perform abre-auditoria
+           perform verifica-modo-batch
+
+           if ws-modo-batch = "S" then
+               perform processa-lote
+           else
+      *>        menu do sistema
+               perform until ws-sair = "S"
+                          or ws-sair = "s"
+                   display erase
+
+                   display "1 - Testar temperatura de um dia"
+                   display "2 - Emitir relatorio mensal"
+                   display "3 - Corrigir/incluir leitura de um dia"
+                   display "4 - Exportar tabela de temperaturas em CSV"
+                   display "Opcao: "
+                   accept ws-opcao
+
+                   evaluate ws-opcao
+                       when "1"
+                           perform testa-dia-temperatura
+                       when "2"
+                           perform emite-relatorio-mensal
+                       when "3"
+                           perform corrige-leitura
+                       when "4"
+                           perform exporta-csv
+                       when other
+                           display "Opcao invalida"
+                   end-evaluate
+
+                   display "'T'estar outra opcao"
+                   display "'S'air"
+                   accept ws-sair
+               end-perform
+           end-if
+
+      *>    a media gravada no historico deve refletir o estado final
+      *>    do mes, inclusive qualquer correcao feita durante a sessao
+           perform grava-historico
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 18                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. AUDTEMPERATURAS  "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Testa a temperatura de um dia, de uma estacao informada,
+      *>  contra a media do mes daquela estacao
+      *>------------------------------------------------------------------------
+       testa-dia-temperatura section.
+
+           display "Estacao a ser testada: "
+           accept ws-estacao-consulta
+
+           move 0     to ws-aud-temp
+           move space to ws-aud-resultado
+
+           move "N" to ws-estacao-achou
+           if ws-qtd-estacoes > 0 then
+               perform varying ws-ind-est from 1 by 1
+                         until ws-ind-est > ws-qtd-estacoes
+                         or    ws-estacao-achou = "S"
+                   if ws-estacao-cod(ws-ind-est) = ws-estacao-consulta then
+                       move "S" to ws-estacao-achou
+                       set ws-ind-est-busca to ws-ind-est
+                   end-if
+               end-perform
+           end-if
+
+           if ws-estacao-achou = "N" then
+               display "Estacao nao encontrada"
+               move 0                       to ws-dia
+               move "ESTACAO NAO ENCONTRADA" to ws-aud-resultado
+           else
+               display "Dia a ser testado: "
+               accept ws-dia
+
+               if ws-dia >= 1 and ws-dia <= 31 then
+                   perform localiza-dia
+               else
+                   move "N" to ws-dia-achou
+               end-if
+
+               if ws-dia-achou = "S" then
+                   move ws-temp(ws-ind-est-busca, ws-ind-dia-busca) to ws-aud-temp
+
+                   if ws-temp-valido(ws-ind-est-busca, ws-ind-dia-busca) = "N" then
+                       display "A temperatura do dia " ws-dia " foi desviada "
+                               "para excecao (fora da faixa valida) e nao "
+                               "entra na media"
+                       move "EXCECAO (FORA DA FAIXA VALIDA)" to ws-aud-resultado
+                   else
+                   if ws-temp(ws-ind-est-busca, ws-ind-dia-busca) > ws-estacao-media(ws-ind-est-busca) then
+                       display "A temperatura do dia " ws-dia " da estacao "
+                               ws-estacao-consulta " esta acima da media"
+                       display "media:"  ws-estacao-media(ws-ind-est-busca)
+                       move "ACIMA DA MEDIA" to ws-aud-resultado
+                   else
+                   if ws-temp(ws-ind-est-busca, ws-ind-dia-busca) < ws-estacao-media(ws-ind-est-busca) then
+                       display "A temperatura do dia " ws-dia " da estacao "
+                               ws-estacao-consulta " esta abaixo da media"
+                       display "media:"  ws-estacao-media(ws-ind-est-busca)
+                       move "ABAIXO DA MEDIA" to ws-aud-resultado
+                   else
+                       display "A temperatura esta na media"
+                       display "media:" ws-estacao-media(ws-ind-est-busca)
+                       move "NA MEDIA" to ws-aud-resultado
+                   end-if
+                   end-if
+                   end-if
+
+                   display "Desvio da estacao em torno da media: "
+                           ws-estacao-desvio(ws-ind-est-busca)
+                   display "Maior leitura do mes: dia "
+                           ws-estacao-dia-maior(ws-ind-est-busca) " ("
+                           ws-estacao-temp-maior(ws-ind-est-busca) ")"
+                   display "Menor leitura do mes: dia "
+                           ws-estacao-dia-menor(ws-ind-est-busca) " ("
+                           ws-estacao-temp-menor(ws-ind-est-busca) ")"
+
+                   perform exibe-tendencia-estacao
+               else
+                   display "Dia nao encontrado para esta estacao"
+                   move "DIA NAO ENCONTRADO" to ws-aud-resultado
+               end-if
+           end-if
+
+           perform registra-auditoria
+           .
+       testa-dia-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Corrige a leitura de um dia ja carregado ou inclui (backfill)
+      *>  um dia que ainda nao tinha sido lido de arqTemperaturas.txt.
+      *>  Qualquer dia entre a ultima leitura existente e o dia
+      *>  informado, que nao tenha leitura propria, fica marcado como
+      *>  excecao (sem entrar na media) em vez de assumir zero grau.
+      *>  No final, a tabela inteira em memoria e regravada no arquivo.
+      *>------------------------------------------------------------------------
+       corrige-leitura section.
+
+           move "S" to ws-corrige-ok
+
+           display "Estacao: "
+           accept ws-estacao-consulta
+
+           move "N" to ws-estacao-achou
+           if ws-qtd-estacoes > 0 then
+               perform varying ws-ind-est from 1 by 1
+                         until ws-ind-est > ws-qtd-estacoes
+                         or    ws-estacao-achou = "S"
+                   if ws-estacao-cod(ws-ind-est) = ws-estacao-consulta then
+                       move "S" to ws-estacao-achou
+                       set ws-ind-est-busca to ws-ind-est
+                   end-if
+               end-perform
+           end-if
+
+           if ws-estacao-achou = "N" then
+               if ws-qtd-estacoes >= 10 then
+                   display "Tabela de estacoes cheia (max. 10); nao foi "
+                           "possivel incluir '" ws-estacao-consulta "'"
+                   move "N" to ws-corrige-ok
+               else
+                   display "Estacao nao cadastrada ainda. Incluir '"
+                           ws-estacao-consulta "' (S/N)? "
+                   accept ws-confirma-novo-estacao
+                   if ws-confirma-novo-estacao = "S" or ws-confirma-novo-estacao = "s" then
+                       add 1 to ws-qtd-estacoes
+                       set ws-ind-est-busca to ws-qtd-estacoes
+                       move ws-estacao-consulta to ws-estacao-cod(ws-ind-est-busca)
+                   else
+                       move "N" to ws-corrige-ok
+                   end-if
+               end-if
+           end-if
+
+           if ws-corrige-ok = "S" then
+               display "Dia a corrigir/incluir (1-31): "
+               accept ws-dia
+
+               if ws-dia < 1 or ws-dia > 31 then
+                   display "Dia fora do intervalo valido (1-31)"
+                   move "N" to ws-corrige-ok
+               end-if
+           end-if
+
+           if ws-corrige-ok = "S" then
+               display "Novo valor da temperatura: "
+               move spaces to ws-novo-valor-digitado
+               accept ws-novo-valor-digitado
+               compute ws-novo-valor = function numval(ws-novo-valor-digitado)
+
+      *>           os slots sao ocupados na ordem de chegada do registro,
+      *>           nao na ordem do dia-calendario (ws-temp-dia guarda o
+      *>           dia real de cada slot); por isso o dia informado nunca
+      *>           pode ser usado como subscrito direto, e corrigir um dia
+      *>           ja carregado precisa achar o slot dele, nao recalcular
+      *>           sua posicao
+               perform localiza-dia
+
+               if ws-dia-achou = "S" then
+                   set ws-ind-temp to ws-ind-dia-busca
+               else
+                   if ws-estacao-qtd-dias(ws-ind-est-busca) = 0 then
+      *>                   estacao sem nenhuma leitura ainda (acabou de
+      *>                   ser criada ou incluida nesta mesma chamada);
+      *>                   o dia informado e a primeira leitura dela,
+      *>                   nao uma lacuna a preencher - preencher os
+      *>                   dias anteriores a ele criaria excecoes
+      *>                   fantasmas que uma edicao manual do arquivo
+      *>                   nunca produziria
+                       add 1 to ws-estacao-qtd-dias(ws-ind-est-busca)
+                       set ws-ind-temp to ws-estacao-qtd-dias(ws-ind-est-busca)
+                   else
+      *>                   dia novo numa estacao que ja tinha leituras:
+      *>                   preenche como excecao qualquer dia sem
+      *>                   leitura propria entre a maior leitura ja
+      *>                   carregada e este dia, depois inclui o
+      *>                   proprio dia como um slot a mais - nunca
+      *>                   sobrescrevendo um slot existente
+                       move 0 to ws-dia-maior-carregado
+                       perform varying ws-ind-temp from 1 by 1
+                                 until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est-busca)
+                           if ws-temp-dia(ws-ind-est-busca, ws-ind-temp) > ws-dia-maior-carregado then
+                               move ws-temp-dia(ws-ind-est-busca, ws-ind-temp) to ws-dia-maior-carregado
+                           end-if
+                       end-perform
+
+      *>                   confere se cabem, de uma vez, os dias de
+      *>                   lacuna e o proprio dia informado antes de
+      *>                   gravar qualquer um deles na memoria; assim
+      *>                   a tabela nunca fica com lacunas gravadas
+      *>                   sem o dia que o usuario pediu
+                       move 1 to ws-qtd-slots-necessarios
+                       if ws-dia > ws-dia-maior-carregado then
+                           compute ws-qtd-slots-necessarios = ws-dia - ws-dia-maior-carregado
+                       end-if
+
+                       if ws-estacao-qtd-dias(ws-ind-est-busca) + ws-qtd-slots-necessarios > 31 then
+                           display "Tabela da estacao cheia (31 leituras); nao foi "
+                                   "possivel incluir o dia " ws-dia
+                           move "N" to ws-corrige-ok
+                       else
+                           if ws-dia > ws-dia-maior-carregado then
+                               move ws-dia-maior-carregado to ws-dia-gap
+                               add 1 to ws-dia-gap
+                               perform varying ws-dia-gap from ws-dia-gap by 1
+                                         until ws-dia-gap >= ws-dia
+                                   add 1 to ws-estacao-qtd-dias(ws-ind-est-busca)
+                                   set ws-ind-temp to ws-estacao-qtd-dias(ws-ind-est-busca)
+                                   move ws-ano-ref to ws-temp-ano(ws-ind-est-busca, ws-ind-temp)
+                                   move ws-mes-ref to ws-temp-mes(ws-ind-est-busca, ws-ind-temp)
+                                   move ws-dia-gap to ws-temp-dia(ws-ind-est-busca, ws-ind-temp)
+                                   move 0          to ws-temp(ws-ind-est-busca, ws-ind-temp)
+                                   move "N"        to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+                               end-perform
+                           end-if
+
+                           add 1 to ws-estacao-qtd-dias(ws-ind-est-busca)
+                           set ws-ind-temp to ws-estacao-qtd-dias(ws-ind-est-busca)
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           if ws-corrige-ok = "S" then
+               move ws-ano-ref     to ws-temp-ano(ws-ind-est-busca, ws-ind-temp)
+               move ws-mes-ref     to ws-temp-mes(ws-ind-est-busca, ws-ind-temp)
+               move ws-dia         to ws-temp-dia(ws-ind-est-busca, ws-ind-temp)
+               move ws-novo-valor  to ws-temp(ws-ind-est-busca, ws-ind-temp)
+
+               if ws-novo-valor < ws-temp-min or ws-novo-valor > ws-temp-max then
+                   move "N" to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+                   display "Aviso: valor fora da faixa valida, gravado como excecao"
+                   add 1 to ws-qtd-excecoes
+
+      *>               arqExcecoes foi aberto em OUTPUT e ja fechado por
+      *>               inicializa antes do menu rodar; reabre em EXTEND (com
+      *>               a mesma queda para OUTPUT usada por abre-auditoria,
+      *>               caso o arquivo nunca tenha sido criado) so para
+      *>               acrescentar esta linha, depois fecha de novo
+                   open extend arqExcecoes
+                   if ws-fs-arqExcecoes = 35 then
+                       open output arqExcecoes
+                   end-if
+                   if ws-fs-arqExcecoes <> 0 then
+                       move 16                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqExcecoes                       to ws-msn-erro-cod
+                       move "Erro ao abrir arq. EXCTEMPERATURAS"    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move ws-estacao-cod(ws-ind-est-busca)   to ws-exc-estacao
+                   move ws-ano-ref                         to ws-exc-ano
+                   move ws-mes-ref                          to ws-exc-mes
+                   move ws-dia                              to ws-exc-dia
+                   move ws-novo-valor                       to ws-exc-valor
+                   move "correcao fora da faixa valida"     to ws-exc-motivo
+
+                   move spaces to fd-linha-excecao
+                   move ws-linha-excecao to fd-linha-excecao
+                   write fd-linha-excecao
+
+                   close arqExcecoes
+                   if ws-fs-arqExcecoes <> 0 then
+                       move 19                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqExcecoes                       to ws-msn-erro-cod
+                       move "Erro ao fechar arq. EXCTEMPERATURAS"   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move "S" to ws-temp-valido(ws-ind-est-busca, ws-ind-temp)
+               end-if
+
+      *>           recalcula media/maior/menor/desvio com o valor corrigido
+               perform calc-media-temp
+               perform gravar-leituras
+
+      *>           reaplica as tendencias contra o historico ja carregado
+      *>           em memoria - necessario mesmo quando a estacao corrigida
+      *>           acaba de ser incluida acima, pois a unica chamada deste
+      *>           paragrafo antes do menu so viu as estacoes do arquivo
+               perform calc-tendencias
+
+               display "Leitura do dia " ws-dia " da estacao " ws-estacao-consulta
+                       " atualizada e regravada em arqTemperaturas.txt"
+           end-if
+           .
+       corrige-leitura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Regrava arqTemperaturas.txt inteiro a partir da tabela em
+      *>  memoria, refletindo qualquer correcao feita em corrige-leitura.
+      *>------------------------------------------------------------------------
+       gravar-leituras section.
+
+           open output arqTemperaturas
+           if ws-fs-arqTemperaturas <> 0 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                   to ws-msn-erro-cod
+               move "Erro ao regravar arq. TEMPERATURAS   "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est)
+                   move ws-estacao-cod(ws-ind-est)             to fd-temp-estacao
+                   move ws-temp-ano(ws-ind-est, ws-ind-temp)    to fd-temp-ano
+                   move ws-temp-mes(ws-ind-est, ws-ind-temp)    to fd-temp-mes
+                   move ws-temp-dia(ws-ind-est, ws-ind-temp)    to fd-temp-dia
+                   move ws-temp(ws-ind-est, ws-ind-temp)        to fd-temp-valor
+                   move ws-temp-valido(ws-ind-est, ws-ind-temp) to fd-temp-valido
+                   write fd-temperaturas
+               end-perform
+           end-perform
+
+           close arqTemperaturas
+           if ws-fs-arqTemperaturas <> 0 then
+               move 20                                       to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. TEMPERATURAS     "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       gravar-leituras-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Mostra, para a estacao em ws-ind-est-busca, como a media do
+      *>  mes atual se compara com o mes anterior e com o mesmo mes
+      *>  do ano anterior (quando ha historico gravado para eles).
+      *>------------------------------------------------------------------------
+       exibe-tendencia-estacao section.
+
+           if ws-estacao-tem-ant-mes(ws-ind-est-busca) = "S" then
+               display "Media do mes anterior: "
+                       ws-estacao-media-ant-mes(ws-ind-est-busca)
+           else
+               display "Sem historico do mes anterior para esta estacao"
+           end-if
+
+           if ws-estacao-tem-ant-ano(ws-ind-est-busca) = "S" then
+               display "Media do mesmo mes no ano anterior: "
+                       ws-estacao-media-ant-ano(ws-ind-est-busca)
+           else
+               display "Sem historico do mesmo mes no ano anterior "
+                       "para esta estacao"
+           end-if
+           .
+       exibe-tendencia-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Emite o relatorio mensal: para cada estacao, todos os dias,
+      *>  temperatura, media e a situacao (acima/abaixo/na media)
+      *>------------------------------------------------------------------------
+       emite-relatorio-mensal section.
+
+           open output arqRelatorio.
+           if ws-fs-arqRelatorio <> 0 then
+               move 4                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. RELTEMPERATURAS  "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+
+               move ws-estacao-cod(ws-ind-est)      to ws-rel-est-cod
+               move ws-estacao-qtd-dias(ws-ind-est) to ws-rel-est-qtd
+               move spaces to fd-linha-relatorio
+               move ws-linha-relatorio-estacao to fd-linha-relatorio
+               write fd-linha-relatorio
+
+               move "DIA   TEMPERATURA   MEDIA DO MES   SITUACAO" to fd-linha-relatorio
+               write fd-linha-relatorio
+
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est)
+                   move ws-temp-dia(ws-ind-est, ws-ind-temp) to ws-rel-dia
+                   move ws-temp(ws-ind-est, ws-ind-temp)     to ws-rel-temp
+                   move ws-estacao-media(ws-ind-est)         to ws-rel-media
+
+                   if ws-temp-valido(ws-ind-est, ws-ind-temp) = "N" then
+                       move "EXCECAO"  to ws-rel-situacao
+                   else
+                   if ws-temp(ws-ind-est, ws-ind-temp) > ws-estacao-media(ws-ind-est) then
+                       move "ACIMA"    to ws-rel-situacao
+                   else
+                   if ws-temp(ws-ind-est, ws-ind-temp) < ws-estacao-media(ws-ind-est) then
+                       move "ABAIXO"   to ws-rel-situacao
+                   else
+                       move "NA MEDIA" to ws-rel-situacao
+                   end-if
+                   end-if
+                   end-if
+
+                   move spaces to fd-linha-relatorio
+                   move ws-linha-relatorio to fd-linha-relatorio
+                   write fd-linha-relatorio
+               end-perform
+           end-perform
+
+           close arqRelatorio.
+           if ws-fs-arqRelatorio <> 0 then
+               move 21                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. RELTEMPERATURAS "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Relatorio RELTEMPERATURAS.TXT gerado com sucesso."
+           .
+       emite-relatorio-mensal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exporta toda a tabela de temperaturas carregada, de todas as
+      *>  estacoes, em formato CSV (delimitado por ";"), junto com a
+      *>  media do mes de cada estacao e a situacao de cada leitura.
+      *>------------------------------------------------------------------------
+       exporta-csv section.
+
+           open output arqCSV.
+           if ws-fs-arqCSV <> 0 then
+               move 12                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCSV                            to ws-msn-erro-cod
+               move "Erro ao abrir arq. EXPTEMPERATURAS  "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "ESTACAO;ANO;MES;DIA;TEMPERATURA;MEDIA DO MES;SITUACAO"
+                to fd-linha-csv
+           write fd-linha-csv
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est)
+                   move ws-estacao-cod(ws-ind-est)           to ws-csv-estacao
+                   move ws-temp-ano(ws-ind-est, ws-ind-temp)  to ws-csv-ano
+                   move ws-temp-mes(ws-ind-est, ws-ind-temp)  to ws-csv-mes
+                   move ws-temp-dia(ws-ind-est, ws-ind-temp)  to ws-csv-dia
+                   move ws-temp(ws-ind-est, ws-ind-temp)      to ws-csv-temp
+                   move ws-estacao-media(ws-ind-est)          to ws-csv-media
+
+                   if ws-temp-valido(ws-ind-est, ws-ind-temp) = "N" then
+                       move "EXCECAO"  to ws-csv-situacao
+                   else
+                   if ws-temp(ws-ind-est, ws-ind-temp) > ws-estacao-media(ws-ind-est) then
+                       move "ACIMA"    to ws-csv-situacao
+                   else
+                   if ws-temp(ws-ind-est, ws-ind-temp) < ws-estacao-media(ws-ind-est) then
+                       move "ABAIXO"   to ws-csv-situacao
+                   else
+                       move "NA MEDIA" to ws-csv-situacao
+                   end-if
+                   end-if
+                   end-if
+
+                   move spaces to fd-linha-csv
+                   move ws-linha-csv-dados to fd-linha-csv
+                   write fd-linha-csv
+               end-perform
+           end-perform
+
+           close arqCSV.
+           if ws-fs-arqCSV <> 0 then
+               move 22                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCSV                             to ws-msn-erro-cod
+               move "Erro ao fechar arq. EXPTEMPERATURAS "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Exportacao EXPTEMPERATURAS.CSV gerada com sucesso."
+           .
+       exporta-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calculo da média de temperatura de cada estacao
+      *>------------------------------------------------------------------------
+       calc-media-temp section.
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+
+               move 0   to ws-estacao-total(ws-ind-est)
+               move 0   to ws-estacao-qtd-validos(ws-ind-est)
+               move "N" to ws-achou-1a-leitura-valida
+
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est)
+                   if ws-temp-valido(ws-ind-est, ws-ind-temp) = "S" then
+                       compute ws-estacao-total(ws-ind-est) =
+                               ws-estacao-total(ws-ind-est) +
+                               ws-temp(ws-ind-est, ws-ind-temp)
+                       add 1 to ws-estacao-qtd-validos(ws-ind-est)
+
+                       if ws-achou-1a-leitura-valida = "N" then
+                           move "S" to ws-achou-1a-leitura-valida
+                           move ws-temp(ws-ind-est, ws-ind-temp)
+                                to ws-estacao-temp-maior(ws-ind-est)
+                                   ws-estacao-temp-menor(ws-ind-est)
+                           move ws-temp-dia(ws-ind-est, ws-ind-temp)
+                                to ws-estacao-dia-maior(ws-ind-est)
+                                   ws-estacao-dia-menor(ws-ind-est)
+                       else
+                           if ws-temp(ws-ind-est, ws-ind-temp)
+                              > ws-estacao-temp-maior(ws-ind-est) then
+                               move ws-temp(ws-ind-est, ws-ind-temp)
+                                    to ws-estacao-temp-maior(ws-ind-est)
+                               move ws-temp-dia(ws-ind-est, ws-ind-temp)
+                                    to ws-estacao-dia-maior(ws-ind-est)
+                           end-if
+                           if ws-temp(ws-ind-est, ws-ind-temp)
+                              < ws-estacao-temp-menor(ws-ind-est) then
+                               move ws-temp(ws-ind-est, ws-ind-temp)
+                                    to ws-estacao-temp-menor(ws-ind-est)
+                               move ws-temp-dia(ws-ind-est, ws-ind-temp)
+                                    to ws-estacao-dia-menor(ws-ind-est)
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+
+               if ws-estacao-qtd-validos(ws-ind-est) > 0 then
+                   compute ws-estacao-media(ws-ind-est) =
+                           ws-estacao-total(ws-ind-est) /
+                           ws-estacao-qtd-validos(ws-ind-est)
+               else
+                   move 0 to ws-estacao-media(ws-ind-est)
+               end-if
+
+      *>           segunda passada: desvio (raiz da variancia) em
+      *>           torno da media que acabou de ser calculada
+               move 0 to ws-soma-quad-dev
+               perform varying ws-ind-temp from 1 by 1
+                         until ws-ind-temp > ws-estacao-qtd-dias(ws-ind-est)
+                   if ws-temp-valido(ws-ind-est, ws-ind-temp) = "S" then
+                       compute ws-diff-media =
+                               ws-temp(ws-ind-est, ws-ind-temp)
+                               - ws-estacao-media(ws-ind-est)
+                       compute ws-soma-quad-dev =
+                               ws-soma-quad-dev + ws-diff-media * ws-diff-media
+                   end-if
+               end-perform
+
+               if ws-estacao-qtd-validos(ws-ind-est) > 0 then
+                   compute ws-variancia =
+                           ws-soma-quad-dev / ws-estacao-qtd-validos(ws-ind-est)
+                   compute ws-estacao-desvio(ws-ind-est) = function sqrt(ws-variancia)
+               else
+                   move 0 to ws-estacao-desvio(ws-ind-est)
+               end-if
+           end-perform
+           .
+       calc-media-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Compara a media de cada estacao, no mes atual, com a media
+      *>  do mes anterior e a do mesmo mes no ano anterior, buscando
+      *>  na tabela de historico carregada por carrega-historico.
+      *>------------------------------------------------------------------------
+       calc-tendencias section.
+
+           if ws-mes-ref = 1 then
+               move 12                          to ws-mes-ant-calc
+               compute ws-ano-ant-calc = ws-ano-ref - 1
+           else
+               compute ws-mes-ant-calc = ws-mes-ref - 1
+               move ws-ano-ref                  to ws-ano-ant-calc
+           end-if
+           compute ws-ano-ant-ano-calc = ws-ano-ref - 1
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+               move "N" to ws-estacao-tem-ant-mes(ws-ind-est)
+               move "N" to ws-estacao-tem-ant-ano(ws-ind-est)
+
+               if ws-qtd-historico > 0 then
+                   perform varying ws-ind-hist from 1 by 1
+                             until ws-ind-hist > ws-qtd-historico
+                       if  ws-hist-estacao(ws-ind-hist) = ws-estacao-cod(ws-ind-est)
+                       and ws-hist-ano(ws-ind-hist)     = ws-ano-ant-calc
+                       and ws-hist-mes(ws-ind-hist)     = ws-mes-ant-calc then
+                           move ws-hist-media(ws-ind-hist)
+                                to ws-estacao-media-ant-mes(ws-ind-est)
+                           move "S" to ws-estacao-tem-ant-mes(ws-ind-est)
+                       end-if
+
+                       if  ws-hist-estacao(ws-ind-hist) = ws-estacao-cod(ws-ind-est)
+                       and ws-hist-ano(ws-ind-hist)     = ws-ano-ant-ano-calc
+                       and ws-hist-mes(ws-ind-hist)     = ws-mes-ref then
+                           move ws-hist-media(ws-ind-hist)
+                                to ws-estacao-media-ant-ano(ws-ind-est)
+                           move "S" to ws-estacao-tem-ant-ano(ws-ind-est)
+                       end-if
+                   end-perform
+               end-if
+           end-perform
+           .
+       calc-tendencias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava no historico a media do mes atual de cada estacao, para
+      *>  que execucoes futuras possam comparar com este mes. Se o
+      *>  historico (carregado em memoria por carrega-historico) ja
+      *>  tiver uma linha para a mesma estacao/ano/mes - caso o
+      *>  programa seja executado mais de uma vez no mesmo mes, por
+      *>  exemplo apos uma correcao feita em corrige-leitura - essa
+      *>  linha e atualizada em vez de duplicada; o arquivo inteiro e
+      *>  regravado a partir da tabela em memoria, o mesmo idioma que
+      *>  gravar-leituras usa para arqTemperaturas.
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+      *>       estacao sem nenhuma leitura valida no mes nao tem media
+      *>       real para gravar (ws-estacao-media ficou zerada por
+      *>       padrao em calc-media-temp); gravar esse 0,00 como se
+      *>       fosse a media real contaminaria o historico para sempre
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > ws-qtd-estacoes
+               if ws-estacao-qtd-validos(ws-ind-est) > 0 then
+                   move "N" to ws-hist-achou
+                   if ws-qtd-historico > 0 then
+                       perform varying ws-ind-hist from 1 by 1
+                                 until ws-ind-hist > ws-qtd-historico
+                                 or    ws-hist-achou = "S"
+                           if  ws-hist-estacao(ws-ind-hist) = ws-estacao-cod(ws-ind-est)
+                           and ws-hist-ano(ws-ind-hist)     = ws-ano-ref
+                           and ws-hist-mes(ws-ind-hist)     = ws-mes-ref then
+                               move "S" to ws-hist-achou
+                               move ws-estacao-media(ws-ind-est) to ws-hist-media(ws-ind-hist)
+                           end-if
+                       end-perform
+                   end-if
+
+                   if ws-hist-achou = "N" then
+                       if ws-qtd-historico < 500 then
+                           add 1 to ws-qtd-historico
+                           move ws-estacao-cod(ws-ind-est)   to ws-hist-estacao(ws-qtd-historico)
+                           move ws-ano-ref                   to ws-hist-ano(ws-qtd-historico)
+                           move ws-mes-ref                   to ws-hist-mes(ws-qtd-historico)
+                           move ws-estacao-media(ws-ind-est)  to ws-hist-media(ws-qtd-historico)
+                       else
+                           display "Aviso: HISTTEMPERATURAS.TXT cheio (500 linhas); "
+                                   "media da estacao " ws-estacao-cod(ws-ind-est)
+                                   " nao foi gravada no historico"
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           open output arqHistorico.
+           if ws-fs-arqHistorico <> 0 then
+               move 9                                       to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. HISTTEMPERATURAS  "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-hist from 1 by 1 until ws-ind-hist > ws-qtd-historico
+               move ws-hist-estacao(ws-ind-hist) to fd-hist-estacao
+               move ws-hist-ano(ws-ind-hist)     to fd-hist-ano
+               move ws-hist-mes(ws-ind-hist)     to fd-hist-mes
+               move ws-hist-media(ws-ind-hist)   to fd-hist-media
+               write fd-historico
+           end-perform
+
+           close arqHistorico.
+           if ws-fs-arqHistorico <> 0 then
+               move 23                                      to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. HISTTEMPERATURAS "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Abre a trilha de auditoria para o restante da sessao (uma
+      *>  unica abertura: EXTEND e, se o arquivo ainda nao existir,
+      *>  cai para OUTPUT). Diferente do historico - que e regravado
+      *>  por inteiro a cada execucao para poder atualizar a linha do
+      *>  mes atual em vez de duplica-la - a auditoria e so acrescimo,
+      *>  entao o idioma EXTEND/OUTPUT serve bem aqui.
+      *>------------------------------------------------------------------------
+       abre-auditoria section.
+
+           open extend arqAuditoria.
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+           end-if
+           if ws-fs-arqAuditoria <> 0 then
+               move 11                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. AUDTEMPERATURAS   "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       abre-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava uma linha na trilha de auditoria para a consulta de dia
+      *>  que acaba de ser feita em testa-dia-temperatura: data, hora,
+      *>  estacao, dia, temperatura encontrada e o resultado apurado.
+      *>------------------------------------------------------------------------
+       registra-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move ws-estacao-consulta to ws-aud-estacao
+           move ws-dia               to ws-aud-dia
+
+           move spaces to fd-linha-auditoria
+           move ws-linha-auditoria to fd-linha-auditoria
+           write fd-linha-auditoria
+           .
+       registra-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se PARMTEMPERATURAS.TXT existe; se existir, o
+      *>  programa roda em modo batch (sem menu, sem accept), atendendo
+      *>  so aos pedidos de estacao/dia listados nesse arquivo.
+      *>------------------------------------------------------------------------
+       verifica-modo-batch section.
+
+           open input arqParametros.
+           if ws-fs-arqParametros = 35 then
+               move "N" to ws-modo-batch
+           else
+               if ws-fs-arqParametros <> 0 then
+                   move 13                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqParametros                     to ws-msn-erro-cod
+                   move "Erro ao abrir arq. PARMTEMPERATURAS "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               move "S" to ws-modo-batch
+           end-if
+           .
+       verifica-modo-batch-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Modo batch: para cada linha de PARMTEMPERATURAS.TXT (estacao
+      *>  e dia), apura o mesmo resultado que o menu interativo
+      *>  mostraria e grava em LOTETEMPERATURAS.TXT, sem nenhum accept.
+      *>  Cada consulta tambem entra na trilha de auditoria, igual a
+      *>  uma consulta feita pelo menu.
+      *>------------------------------------------------------------------------
+       processa-lote section.
+
+           open output arqLote.
+           if ws-fs-arqLote <> 0 then
+               move 14                                     to ws-msn-erro-ofsset
+               move ws-fs-arqLote                          to ws-msn-erro-cod
+               move "Erro ao abrir arq. LOTETEMPERATURAS "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "ESTACAO  DIA   TEMPERATURA   SITUACAO" to fd-linha-lote
+           write fd-linha-lote
+
+           read arqParametros
+           perform until ws-fs-arqParametros = 10
+               if ws-fs-arqParametros <> 0 and ws-fs-arqParametros <> 10 then
+                   move 15                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqParametros                     to ws-msn-erro-cod
+                   move "Erro ao ler arq. PARMTEMPERATURAS  "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move fd-parm-estacao to ws-estacao-consulta
+               move fd-parm-dia     to ws-dia
+
+               move 0     to ws-aud-temp
+               move space to ws-aud-resultado
+
+               move "N" to ws-estacao-achou
+               if ws-qtd-estacoes > 0 then
+                   perform varying ws-ind-est from 1 by 1
+                             until ws-ind-est > ws-qtd-estacoes
+                             or    ws-estacao-achou = "S"
+                       if ws-estacao-cod(ws-ind-est) = ws-estacao-consulta then
+                           move "S" to ws-estacao-achou
+                           set ws-ind-est-busca to ws-ind-est
+                       end-if
+                   end-perform
+               end-if
+
+               move ws-estacao-consulta to ws-lote-estacao
+               move ws-dia               to ws-lote-dia
+               move 0                    to ws-lote-temp
+
+               if ws-estacao-achou = "N" then
+                   move "ESTACAO NAO ENCONTRADA" to ws-lote-situacao
+                   move "ESTACAO NAO ENCONTRADA" to ws-aud-resultado
+               else
+                   if ws-dia >= 1 and ws-dia <= 31 then
+                       perform localiza-dia
+                   else
+                       move "N" to ws-dia-achou
+                   end-if
+
+                   if ws-dia-achou = "S" then
+                       move ws-temp(ws-ind-est-busca, ws-ind-dia-busca) to ws-lote-temp
+                       move ws-temp(ws-ind-est-busca, ws-ind-dia-busca) to ws-aud-temp
+
+                       if ws-temp-valido(ws-ind-est-busca, ws-ind-dia-busca) = "N" then
+                           move "EXCECAO"  to ws-lote-situacao
+                           move "EXCECAO (FORA DA FAIXA VALIDA)" to ws-aud-resultado
+                       else
+                       if ws-temp(ws-ind-est-busca, ws-ind-dia-busca) > ws-estacao-media(ws-ind-est-busca) then
+                           move "ACIMA"    to ws-lote-situacao
+                           move "ACIMA DA MEDIA" to ws-aud-resultado
+                       else
+                       if ws-temp(ws-ind-est-busca, ws-ind-dia-busca) < ws-estacao-media(ws-ind-est-busca) then
+                           move "ABAIXO"   to ws-lote-situacao
+                           move "ABAIXO DA MEDIA" to ws-aud-resultado
+                       else
+                           move "NA MEDIA" to ws-lote-situacao
+                           move "NA MEDIA" to ws-aud-resultado
+                       end-if
+                       end-if
+                       end-if
+                   else
+                       move "DIA NAO ENCONTRADO" to ws-lote-situacao
+                       move "DIA NAO ENCONTRADO" to ws-aud-resultado
+                   end-if
+               end-if
+
+               move spaces to fd-linha-lote
+               move ws-linha-lote to fd-linha-lote
+               write fd-linha-lote
+
+               perform registra-auditoria
+
+               read arqParametros
+           end-perform
+
+           close arqParametros.
+           if ws-fs-arqParametros <> 0 then
+               move 24                                      to ws-msn-erro-ofsset
+               move ws-fs-arqParametros                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. PARMTEMPERATURAS"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqLote.
+           if ws-fs-arqLote <> 0 then
+               move 25                                      to ws-msn-erro-ofsset
+               move ws-fs-arqLote                            to ws-msn-erro-cod
+               move "Erro ao fechar arq. LOTETEMPERATURAS "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Processamento em lote concluido. Ver LOTETEMPERATURAS.TXT"
+           .
+       processa-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           stop run
+           .
+       finaliza-exit.
+           exit.
